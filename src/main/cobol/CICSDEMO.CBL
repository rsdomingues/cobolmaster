@@ -0,0 +1,381 @@
+      ******************************************************************
+      * AUTHOR:    DAVE NICOLETTE
+      * DATE:      10 JAN 2015
+      * PURPOSE:   ONLINE INQUIRY/EDIT/CONFIRM TRANSACTION AGAINST
+      *            MYFILE AND YOURFILE, RUN AS A PSEUDO-CONVERSATION
+      *            OF THREE SCREENS. THE FIRST CALL (EIBCALEN ZERO)
+      *            RECEIVES A KEY AND LOOKS IT UP ON MYFILE; THE
+      *            OPERATOR THEN EDITS THE FIELD VALUES ON A SECOND
+      *            SCREEN; THE WRITE TO YOURFILE ONLY HAPPENS ON A
+      *            THIRD, CONFIRMING SCREEN. DFHCOMMAREA CARRIES THE
+      *            KEY, FIELD VALUES, AND SCREEN STATE ACROSS ALL
+      *            THREE TRANSACTIONS. EVERY YOURFILE WRITE IS
+      *            JOURNALED TO AUDITLG WITH ITS BEFORE AND AFTER
+      *            IMAGE.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CICSDEMO.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+           COPY MYFREC REPLACING ==:PREFIX:== BY ==WS-==.
+
+           COPY MYFREC REPLACING ==:PREFIX:== BY ==WS-PREV-==.
+
+       01  SWITCHES.
+           05  WS-PREV-FOUND-SW  PIC X VALUE 'N'.
+               88  WS-HAD-PRIOR-RECORD  VALUE 'Y', FALSE 'N'.
+           05  WS-NOTFND-SW      PIC X VALUE 'N'.
+               88  WS-KEY-NOT-FOUND      VALUE 'Y', FALSE 'N'.
+
+      ******************************************************************
+      * DEDICATED 15-BYTE RECEIVE AREA FOR THE EDIT SCREEN'S THREE
+      * 5-BYTE FIELDS, SIZED TO MATCH THE RECEIVE LENGTH EXACTLY -
+      * RECEIVING DIRECTLY INTO WS-FIELD-2 WOULD OVERRUN ITS PIC X(5)
+      * AND RELY ON WS-FIELD-2/3/4 HAPPENING TO SIT CONTIGUOUSLY IN
+      * WS-RECORD.
+      ******************************************************************
+       01  WS-EDIT-INPUT.
+           05  WS-EDIT-FIELD-2   PIC X(05).
+           05  WS-EDIT-FIELD-3   PIC X(05).
+           05  WS-EDIT-FIELD-4   PIC X(05).
+
+       01  WS-RESP-CODES.
+           05  WS-RESP           PIC S9(8)  COMP.
+           05  WS-RESP2          PIC S9(8)  COMP.
+
+      ******************************************************************
+      * THE YOURFILE WRITE'S OWN RESP/RESP2, SAVED OFF BEFORE
+      * 0250-WRITE-AUDIT-LOG RUNS AND OVERWRITES WS-RESP/WS-RESP2 WITH
+      * THE AUDITLG WRITE'S OUTCOME INSTEAD - 4000-COMMIT-UPDATE
+      * REPORTS SUCCESS OR FAILURE OF THE CUSTOMER RECORD WRITE, NOT
+      * OF THE JOURNAL ENTRY.
+      ******************************************************************
+       01  WS-WRITE-RESP-CODES.
+           05  WS-WRITE-RESP     PIC S9(8)  COMP.
+           05  WS-WRITE-RESP2    PIC S9(8)  COMP.
+
+       01  WS-ABSTIME            PIC S9(15) COMP-3.
+
+      ******************************************************************
+      * FORMATTIME'S YYYYMMDD AND TIME OPTIONS RETURN FULLWORD BINARY
+      * VALUES, NOT ZONED DECIMAL - RECEIVE THEM HERE, THEN MOVE THEM
+      * TO THE JOURNAL RECORD'S DISPLAY FIELDS FOR CONVERSION.
+      ******************************************************************
+       01  WS-FORMATTED-TIME.
+           05  WS-FORMATTED-DATE  PIC S9(8) COMP.
+           05  WS-FORMATTED-CLOCK PIC S9(6) COMP.
+
+       01  WS-COMMAREA-LENGTH    PIC S9(4)  COMP VALUE +22.
+
+      ******************************************************************
+      * PLAIN TEXT SCREENS SENT TO THE TERMINAL AT THE END OF EACH
+      * STAGE OF THE PSEUDO-CONVERSATION, SINCE CICSDEMO HAS NO BMS
+      * MAP OF ITS OWN.
+      ******************************************************************
+       01  WS-INQUIRY-SCREEN.
+           05  FILLER             PIC X(04) VALUE 'KEY '.
+           05  SCR-KEY            PIC X(05).
+           05  FILLER             PIC X(09) VALUE ' VALUES: '.
+           05  SCR-FIELD-2        PIC X(05).
+           05  FILLER             PIC X(01) VALUE SPACE.
+           05  SCR-FIELD-3        PIC X(05).
+           05  FILLER             PIC X(01) VALUE SPACE.
+           05  SCR-FIELD-4        PIC X(05).
+           05  FILLER             PIC X(01) VALUE SPACE.
+           05  SCR-NOTFND         PIC X(10) VALUE SPACES.
+           05  FILLER             PIC X(36)
+               VALUE ' -- ENTER NEW FIELD-2/3/4 (15 CHARS)'.
+
+       01  WS-EDIT-SCREEN.
+           05  FILLER             PIC X(12) VALUE 'NEW VALUES: '.
+           05  SCR-NEW-FIELD-2    PIC X(05).
+           05  FILLER             PIC X(01) VALUE SPACE.
+           05  SCR-NEW-FIELD-3    PIC X(05).
+           05  FILLER             PIC X(01) VALUE SPACE.
+           05  SCR-NEW-FIELD-4    PIC X(05).
+           05  FILLER             PIC X(25)
+               VALUE ' -- CONFIRM UPDATE? (Y/N)'.
+
+       01  WS-RESULT-MESSAGE      PIC X(60).
+
+           COPY CICDJRNL.
+
+       LINKAGE SECTION.
+           COPY DFHEIBLK.
+       01  DFHCOMMAREA.
+           COPY CICDCOMM.
+
+       PROCEDURE DIVISION USING DFHEIBLK, DFHCOMMAREA.
+
+       0000-MAIN.
+           IF EIBCALEN EQUAL ZERO
+               PERFORM 1000-INQUIRY-SCREEN
+           ELSE
+               EVALUATE TRUE
+                   WHEN CA-SCREEN-EDIT
+                       PERFORM 2000-EDIT-SCREEN
+                   WHEN CA-SCREEN-CONFIRM
+                       PERFORM 3000-CONFIRM-SCREEN
+                   WHEN OTHER
+                       PERFORM 1000-INQUIRY-SCREEN
+               END-EVALUATE
+           END-IF.
+
+      ******************************************************************
+      * SCREEN 1 - RECEIVE A KEY FROM THE TERMINAL AND LOOK IT UP.
+      * THE COMMAREA CARRIES THE FOUND FIELD VALUES FORWARD SO THE
+      * EDIT SCREEN HAS SOMETHING TO DISPLAY AND CHANGE.
+      ******************************************************************
+       1000-INQUIRY-SCREEN.
+           EXEC CICS RECEIVE
+               INTO(WS-KEY)
+               LENGTH(5)
+               RESP(WS-RESP)
+           END-EXEC.
+
+           PERFORM 0100-READ-DATASET.
+
+           MOVE WS-KEY     TO CA-KEY.
+           MOVE WS-FIELD-2 TO CA-FIELD-2.
+           MOVE WS-FIELD-3 TO CA-FIELD-3.
+           MOVE WS-FIELD-4 TO CA-FIELD-4.
+           SET CA-SCREEN-EDIT TO TRUE.
+
+           MOVE CA-KEY     TO SCR-KEY.
+           MOVE CA-FIELD-2 TO SCR-FIELD-2.
+           MOVE CA-FIELD-3 TO SCR-FIELD-3.
+           MOVE CA-FIELD-4 TO SCR-FIELD-4.
+           IF WS-KEY-NOT-FOUND
+               MOVE 'NOT FOUND' TO SCR-NOTFND
+           ELSE
+               MOVE SPACES TO SCR-NOTFND
+           END-IF.
+
+           EXEC CICS SEND TEXT
+               FROM(WS-INQUIRY-SCREEN)
+               LENGTH(82)
+               ERASE
+           END-EXEC.
+
+           EXEC CICS RETURN
+               TRANSID(EIBTRNID)
+               COMMAREA(DFHCOMMAREA)
+               LENGTH(WS-COMMAREA-LENGTH)
+           END-EXEC.
+
+      ******************************************************************
+      * SCREEN 2 - RECEIVE THE OPERATOR'S EDITED FIELD VALUES AND HOLD
+      * THEM IN THE COMMAREA FOR CONFIRMATION. NOTHING IS WRITTEN YET.
+      ******************************************************************
+       2000-EDIT-SCREEN.
+           EXEC CICS RECEIVE
+               INTO(WS-EDIT-INPUT)
+               LENGTH(15)
+               RESP(WS-RESP)
+           END-EXEC.
+
+           MOVE WS-EDIT-FIELD-2 TO CA-FIELD-2.
+           MOVE WS-EDIT-FIELD-3 TO CA-FIELD-3.
+           MOVE WS-EDIT-FIELD-4 TO CA-FIELD-4.
+           SET CA-SCREEN-CONFIRM TO TRUE.
+
+           MOVE CA-FIELD-2 TO SCR-NEW-FIELD-2.
+           MOVE CA-FIELD-3 TO SCR-NEW-FIELD-3.
+           MOVE CA-FIELD-4 TO SCR-NEW-FIELD-4.
+
+           EXEC CICS SEND TEXT
+               FROM(WS-EDIT-SCREEN)
+               LENGTH(54)
+               ERASE
+           END-EXEC.
+
+           EXEC CICS RETURN
+               TRANSID(EIBTRNID)
+               COMMAREA(DFHCOMMAREA)
+               LENGTH(WS-COMMAREA-LENGTH)
+           END-EXEC.
+
+      ******************************************************************
+      * SCREEN 3 - RECEIVE THE OPERATOR'S CONFIRMATION ('Y' OR 'N').
+      * THE WRITE TO YOURFILE ONLY HAPPENS ON A 'Y' RESPONSE; THE
+      * PSEUDO-CONVERSATION ENDS EITHER WAY.
+      ******************************************************************
+       3000-CONFIRM-SCREEN.
+           EXEC CICS RECEIVE
+               INTO(CA-CONFIRM-RESPONSE)
+               LENGTH(1)
+               RESP(WS-RESP)
+           END-EXEC.
+
+           IF CA-CONFIRM-RESPONSE EQUAL 'Y'
+               PERFORM 4000-COMMIT-UPDATE
+           ELSE
+               DISPLAY 'CICSDEMO: UPDATE CANCELLED FOR KEY ' CA-KEY
+               MOVE SPACES TO WS-RESULT-MESSAGE
+               STRING 'CICSDEMO: UPDATE CANCELLED FOR KEY '
+                          DELIMITED BY SIZE
+                      CA-KEY DELIMITED BY SIZE
+                      INTO WS-RESULT-MESSAGE
+           END-IF.
+
+           EXEC CICS SEND TEXT
+               FROM(WS-RESULT-MESSAGE)
+               LENGTH(60)
+               ERASE
+           END-EXEC.
+
+           EXEC CICS RETURN
+           END-EXEC.
+
+      ******************************************************************
+      * COMMIT THE EDITED VALUES HELD IN THE COMMAREA TO YOURFILE.
+      ******************************************************************
+       4000-COMMIT-UPDATE.
+           MOVE CA-KEY     TO WS-KEY.
+           MOVE CA-FIELD-2 TO WS-FIELD-2.
+           MOVE CA-FIELD-3 TO WS-FIELD-3.
+           MOVE CA-FIELD-4 TO WS-FIELD-4.
+
+           PERFORM 0200-WRITE-DATASET.
+
+           IF WS-WRITE-RESP EQUAL DFHRESP(NORMAL)
+               DISPLAY 'CICSDEMO: UPDATE COMMITTED FOR KEY ' WS-KEY
+               MOVE SPACES TO WS-RESULT-MESSAGE
+               STRING 'CICSDEMO: UPDATE COMMITTED FOR KEY '
+                          DELIMITED BY SIZE
+                      WS-KEY DELIMITED BY SIZE
+                      INTO WS-RESULT-MESSAGE
+           ELSE
+               DISPLAY 'CICSDEMO: UPDATE FAILED FOR KEY ' WS-KEY
+                       ' RESP=' WS-WRITE-RESP ' RESP2=' WS-WRITE-RESP2
+               MOVE SPACES TO WS-RESULT-MESSAGE
+               STRING 'CICSDEMO: UPDATE FAILED FOR KEY '
+                          DELIMITED BY SIZE
+                      WS-KEY DELIMITED BY SIZE
+                      INTO WS-RESULT-MESSAGE
+           END-IF.
+
+      ******************************************************************
+      * READ THE INQUIRY RECORD FROM MYFILE.
+      ******************************************************************
+       0100-READ-DATASET.
+           EXEC CICS READ
+               DATASET('MYFILE')
+               RIDFLD(WS-KEY)
+               INTO(WS-RECORD)
+               RESP(WS-RESP)
+               RESP2(WS-RESP2)
+           END-EXEC.
+
+           SET WS-KEY-NOT-FOUND TO FALSE.
+           IF WS-RESP EQUAL DFHRESP(NOTFND)
+               SET WS-KEY-NOT-FOUND TO TRUE
+               MOVE SPACES TO WS-FIELD-2 WS-FIELD-3 WS-FIELD-4
+               DISPLAY 'CICSDEMO: KEY ' WS-KEY ' NOT FOUND ON MYFILE'
+           ELSE
+               IF WS-RESP NOT EQUAL DFHRESP(NORMAL)
+                   DISPLAY 'CICSDEMO: ERROR READING MYFILE, RESP='
+                           WS-RESP ' RESP2=' WS-RESP2
+               END-IF
+           END-IF.
+
+      ******************************************************************
+      * WRITE THE UPDATED RECORD TO YOURFILE. A FIRST WRITE FOR A KEY
+      * GOES IN AS A NEW RECORD; DFHRESP(DUPREC) MEANS THE KEY IS
+      * ALREADY ON FILE, SO THE RECORD IS RE-READ FOR UPDATE AND
+      * REWRITTEN INSTEAD.
+      ******************************************************************
+       0200-WRITE-DATASET.
+           SET WS-HAD-PRIOR-RECORD TO FALSE.
+           MOVE SPACES TO WS-PREV-RECORD.
+
+           EXEC CICS WRITE
+               DATASET('YOURFILE')
+               RIDFLD(WS-KEY)
+               FROM(WS-RECORD)
+               RESP(WS-RESP)
+               RESP2(WS-RESP2)
+           END-EXEC.
+
+           IF WS-RESP EQUAL DFHRESP(DUPREC)
+               EXEC CICS READ
+                   DATASET('YOURFILE')
+                   RIDFLD(WS-KEY)
+                   INTO(WS-PREV-RECORD)
+                   UPDATE
+                   RESP(WS-RESP)
+                   RESP2(WS-RESP2)
+               END-EXEC
+
+               IF WS-RESP EQUAL DFHRESP(NORMAL)
+                   SET WS-HAD-PRIOR-RECORD TO TRUE
+                   EXEC CICS REWRITE
+                       DATASET('YOURFILE')
+                       FROM(WS-RECORD)
+                       RESP(WS-RESP)
+                       RESP2(WS-RESP2)
+                   END-EXEC
+               ELSE
+                   DISPLAY 'CICSDEMO: ERROR RE-READING YOURFILE FOR '
+                           'UPDATE, RESP=' WS-RESP ' RESP2=' WS-RESP2
+               END-IF
+           ELSE
+               IF WS-RESP NOT EQUAL DFHRESP(NORMAL)
+                   DISPLAY 'CICSDEMO: ERROR WRITING YOURFILE, RESP='
+                           WS-RESP ' RESP2=' WS-RESP2
+               END-IF
+           END-IF.
+
+           MOVE WS-RESP  TO WS-WRITE-RESP.
+           MOVE WS-RESP2 TO WS-WRITE-RESP2.
+
+           IF WS-WRITE-RESP EQUAL DFHRESP(NORMAL)
+               PERFORM 0250-WRITE-AUDIT-LOG
+           END-IF.
+
+      ******************************************************************
+      * APPEND A BEFORE/AFTER JOURNAL ENTRY FOR THE WRITE ABOVE.
+      ******************************************************************
+       0250-WRITE-AUDIT-LOG.
+           EXEC CICS ASKTIME
+               ABSTIME(WS-ABSTIME)
+           END-EXEC.
+           EXEC CICS FORMATTIME
+               ABSTIME(WS-ABSTIME)
+               YYYYMMDD(WS-FORMATTED-DATE)
+               TIME(WS-FORMATTED-CLOCK)
+           END-EXEC.
+           MOVE WS-FORMATTED-DATE  TO JRNL-DATE.
+           MOVE WS-FORMATTED-CLOCK TO JRNL-TIME.
+
+           MOVE WS-KEY TO JRNL-KEY.
+           MOVE WS-PREV-FOUND-SW TO JRNL-BEFORE-FOUND.
+           IF WS-HAD-PRIOR-RECORD
+               MOVE WS-PREV-FIELD-2 TO JRNL-BEFORE-FIELD-2
+               MOVE WS-PREV-FIELD-3 TO JRNL-BEFORE-FIELD-3
+               MOVE WS-PREV-FIELD-4 TO JRNL-BEFORE-FIELD-4
+           ELSE
+               MOVE SPACES TO JRNL-BEFORE-FIELD-2 JRNL-BEFORE-FIELD-3
+                              JRNL-BEFORE-FIELD-4
+           END-IF.
+           MOVE WS-FIELD-2 TO JRNL-AFTER-FIELD-2.
+           MOVE WS-FIELD-3 TO JRNL-AFTER-FIELD-3.
+           MOVE WS-FIELD-4 TO JRNL-AFTER-FIELD-4.
+           MOVE EIBTRMID TO JRNL-TERM-ID.
+
+           EXEC CICS WRITE
+               DATASET('AUDITLG')
+               FROM(WS-JRNL-RECORD)
+               RESP(WS-RESP)
+               RESP2(WS-RESP2)
+           END-EXEC.
+
+           IF WS-RESP NOT EQUAL DFHRESP(NORMAL)
+               DISPLAY 'CICSDEMO: ERROR WRITING AUDITLG, RESP='
+                       WS-RESP ' RESP2=' WS-RESP2
+           END-IF.
+
+       9999-END.
+           .
