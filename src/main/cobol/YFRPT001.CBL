@@ -0,0 +1,147 @@
+      ******************************************************************
+      * AUTHOR:    DAVE NICOLETTE
+      * PURPOSE:   MONTH-END CONTROL-BREAK REPORT OVER YOURFILE. READS
+      *            THE FILE SEQUENTIALLY BY WS-KEY AND LISTS
+      *            WS-FIELD-2/3/4 FOR EVERY RECORD, WITH RECORD AND
+      *            PAGE COUNTS, SINCE THE ONLY OTHER ACCESS TO
+      *            YOURFILE IS ONE KEY AT A TIME VIA CICSDEMO.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. YFRPT001.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT YOURFILE ASSIGN TO YOURFILE
+               ORGANIZATION INDEXED
+               ACCESS MODE SEQUENTIAL
+               RECORD KEY IS YF-KEY
+               FILE STATUS IS YF-FILE-STATUS.
+           SELECT REPORT-FILE ASSIGN TO RPTOUT
+               ORGANIZATION LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  YOURFILE.
+           COPY MYFREC REPLACING ==:PREFIX:== BY ==YF-==.
+
+       FD  REPORT-FILE.
+       01  REPORT-LINE           PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  YF-FILE-STATUS        PIC X(2) VALUE '00'.
+
+       01  SWITCHES.
+           05  EOF-SW            PIC X VALUE 'N'.
+               88  NO-MORE-RECORDS   VALUE 'Y'.
+
+       01  COUNTERS.
+           05  RECORD-COUNT      PIC 9(6) VALUE 0.
+           05  LINE-COUNT        PIC 9(2) VALUE 0.
+           05  PAGE-COUNT        PIC 9(4) VALUE 0.
+
+       01  LINES-PER-PAGE        PIC 9(2) VALUE 55.
+
+       01  HEADING-LINE-1.
+           05  FILLER            PIC X(1)  VALUE SPACE.
+           05  FILLER            PIC X(23)
+               VALUE 'YOURFILE DETAIL REPORT'.
+           05  FILLER            PIC X(10) VALUE 'PAGE'.
+           05  HDG-PAGE-NUMBER   PIC ZZZ9.
+           05  FILLER            PIC X(42) VALUE SPACES.
+
+       01  HEADING-LINE-2.
+           05  FILLER            PIC X(1)  VALUE SPACE.
+           05  FILLER            PIC X(10) VALUE 'KEY'.
+           05  FILLER            PIC X(10) VALUE 'FIELD-2'.
+           05  FILLER            PIC X(10) VALUE 'FIELD-3'.
+           05  FILLER            PIC X(10) VALUE 'FIELD-4'.
+           05  FILLER            PIC X(39) VALUE SPACES.
+
+       01  DETAIL-LINE.
+           05  FILLER            PIC X(1)  VALUE SPACE.
+           05  DTL-KEY           PIC X(10).
+           05  DTL-FIELD-2       PIC X(10).
+           05  DTL-FIELD-3       PIC X(10).
+           05  DTL-FIELD-4       PIC X(10).
+           05  FILLER            PIC X(39) VALUE SPACES.
+
+       01  TOTAL-LINE.
+           05  FILLER            PIC X(1)  VALUE SPACE.
+           05  FILLER            PIC X(20) VALUE 'RECORDS PROCESSED:'.
+           05  TOT-RECORD-COUNT  PIC ZZZ,ZZ9.
+           05  FILLER            PIC X(5)  VALUE SPACES.
+           05  FILLER            PIC X(14) VALUE 'PAGES PRINTED:'.
+           05  TOT-PAGE-COUNT    PIC ZZZ9.
+           05  FILLER            PIC X(29) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+
+       0000-MAIN.
+           PERFORM 0500-INITIALIZE.
+           PERFORM UNTIL NO-MORE-RECORDS
+               PERFORM 3000-PRINT-DETAIL
+               PERFORM 2000-READ-YOURFILE
+           END-PERFORM.
+           PERFORM 8000-PRINT-TOTALS.
+           PERFORM 9000-TERMINATE.
+           GOBACK.
+
+       0500-INITIALIZE.
+           OPEN INPUT YOURFILE.
+           IF YF-FILE-STATUS NOT EQUAL '00'
+               DISPLAY 'YFRPT001: ERROR OPENING YOURFILE, FILE STATUS '
+                       '= ' YF-FILE-STATUS
+               MOVE 16 TO RETURN-CODE
+               GOBACK
+           END-IF.
+
+           OPEN OUTPUT REPORT-FILE.
+           PERFORM 2000-READ-YOURFILE.
+
+       2000-READ-YOURFILE.
+           READ YOURFILE NEXT RECORD
+               AT END
+                   SET NO-MORE-RECORDS TO TRUE
+           END-READ.
+           IF YF-FILE-STATUS NOT EQUAL '00'
+              AND YF-FILE-STATUS NOT EQUAL '10'
+               DISPLAY 'YFRPT001: ERROR READING YOURFILE, FILE STATUS '
+                       '= ' YF-FILE-STATUS
+               MOVE 16 TO RETURN-CODE
+               GOBACK
+           END-IF.
+
+       3000-PRINT-DETAIL.
+           IF LINE-COUNT EQUAL ZERO
+               PERFORM 3100-PRINT-HEADINGS
+           END-IF.
+
+           MOVE YF-KEY     TO DTL-KEY.
+           MOVE YF-FIELD-2 TO DTL-FIELD-2.
+           MOVE YF-FIELD-3 TO DTL-FIELD-3.
+           MOVE YF-FIELD-4 TO DTL-FIELD-4.
+           WRITE REPORT-LINE FROM DETAIL-LINE.
+
+           ADD 1 TO RECORD-COUNT.
+           ADD 1 TO LINE-COUNT.
+           IF LINE-COUNT >= LINES-PER-PAGE
+               MOVE 0 TO LINE-COUNT
+           END-IF.
+
+       3100-PRINT-HEADINGS.
+           ADD 1 TO PAGE-COUNT.
+           MOVE PAGE-COUNT TO HDG-PAGE-NUMBER.
+           WRITE REPORT-LINE FROM HEADING-LINE-1.
+           WRITE REPORT-LINE FROM HEADING-LINE-2.
+
+       8000-PRINT-TOTALS.
+           MOVE RECORD-COUNT TO TOT-RECORD-COUNT.
+           MOVE PAGE-COUNT TO TOT-PAGE-COUNT.
+           WRITE REPORT-LINE FROM TOTAL-LINE.
+
+       9000-TERMINATE.
+           CLOSE YOURFILE.
+           CLOSE REPORT-FILE.
+
+       9999-END.
+           .
