@@ -0,0 +1,206 @@
+      ******************************************************************
+      * AUTHOR:    DAVE NICOLETTE
+      * PURPOSE:   NIGHTLY MATCH-MERGE OF MYFILE AGAINST YOURFILE.
+      *            MYFILE IS WHAT CICSDEMO LOOKS RECORDS UP FROM; A
+      *            WS-KEY ONLY GETS TO YOURFILE WHEN SOMEONE RUNS IT
+      *            THROUGH THE UPDATE TRANSACTION, SO THE TWO FILES
+      *            DRIFT APART OVER TIME. THIS PROGRAM READS BOTH
+      *            SEQUENTIALLY BY WS-KEY AND REPORTS EVERY KEY
+      *            PRESENT IN ONE FILE BUT NOT THE OTHER, PLUS ANY
+      *            FIELD MISMATCH BETWEEN THE TWO WHEN A KEY IS ON
+      *            BOTH.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RECONCIL.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MYFILE ASSIGN TO MYFILE
+               ORGANIZATION INDEXED
+               ACCESS MODE SEQUENTIAL
+               RECORD KEY IS MF-KEY
+               FILE STATUS IS MF-FILE-STATUS.
+           SELECT YOURFILE ASSIGN TO YOURFILE
+               ORGANIZATION INDEXED
+               ACCESS MODE SEQUENTIAL
+               RECORD KEY IS YF-KEY
+               FILE STATUS IS YF-FILE-STATUS.
+           SELECT REPORT-FILE ASSIGN TO RPTOUT
+               ORGANIZATION LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  MYFILE.
+           COPY MYFREC REPLACING ==:PREFIX:== BY ==MF-==.
+
+       FD  YOURFILE.
+           COPY MYFREC REPLACING ==:PREFIX:== BY ==YF-==.
+
+       FD  REPORT-FILE.
+       01  REPORT-LINE           PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  MF-FILE-STATUS        PIC X(2) VALUE '00'.
+       01  YF-FILE-STATUS        PIC X(2) VALUE '00'.
+
+       01  SWITCHES.
+           05  MF-EOF-SW         PIC X VALUE 'N'.
+               88  NO-MORE-MYFILE    VALUE 'Y'.
+           05  YF-EOF-SW         PIC X VALUE 'N'.
+               88  NO-MORE-YOURFILE  VALUE 'Y'.
+
+       01  COMPARE-KEYS.
+           05  MF-COMPARE-KEY    PIC X(5).
+           05  YF-COMPARE-KEY    PIC X(5).
+
+       01  COUNTERS.
+           05  KEYS-MATCHED      PIC 9(6) VALUE 0.
+           05  MISMATCH-COUNT    PIC 9(6) VALUE 0.
+           05  MISSING-FROM-YOURFILE PIC 9(6) VALUE 0.
+           05  MISSING-FROM-MYFILE   PIC 9(6) VALUE 0.
+
+       01  DETAIL-LINE.
+           05  FILLER            PIC X(1)  VALUE SPACE.
+           05  DTL-KEY           PIC X(10).
+           05  DTL-MESSAGE       PIC X(69).
+
+       01  TOTAL-LINE-1.
+           05  FILLER            PIC X(1)  VALUE SPACE.
+           05  FILLER            PIC X(20) VALUE 'KEYS ON BOTH FILES:'.
+           05  TOT-KEYS-MATCHED  PIC ZZZ,ZZ9.
+           05  FILLER            PIC X(5)  VALUE SPACES.
+           05  FILLER            PIC X(11) VALUE 'MISMATCHES:'.
+           05  TOT-MISMATCHES    PIC ZZZ,ZZ9.
+           05  FILLER            PIC X(29) VALUE SPACES.
+
+       01  TOTAL-LINE-2.
+           05  FILLER            PIC X(1)  VALUE SPACE.
+           05  FILLER            PIC X(24)
+               VALUE 'MISSING FROM YOURFILE:'.
+           05  TOT-MISSING-YF    PIC ZZZ,ZZ9.
+           05  FILLER            PIC X(5)  VALUE SPACES.
+           05  FILLER            PIC X(22) VALUE 'MISSING FROM MYFILE:'.
+           05  TOT-MISSING-MF    PIC ZZZ,ZZ9.
+           05  FILLER            PIC X(14) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+
+       0000-MAIN.
+           PERFORM 0500-INITIALIZE.
+           PERFORM UNTIL NO-MORE-MYFILE AND NO-MORE-YOURFILE
+               PERFORM 1000-MATCH-RECORDS
+           END-PERFORM.
+           PERFORM 8000-PRINT-TOTALS.
+           PERFORM 9000-TERMINATE.
+           GOBACK.
+
+       0500-INITIALIZE.
+           OPEN INPUT MYFILE.
+           IF MF-FILE-STATUS NOT EQUAL '00'
+               DISPLAY 'RECONCIL: ERROR OPENING MYFILE, FILE STATUS = '
+                       MF-FILE-STATUS
+               MOVE 16 TO RETURN-CODE
+               GOBACK
+           END-IF.
+
+           OPEN INPUT YOURFILE.
+           IF YF-FILE-STATUS NOT EQUAL '00'
+               DISPLAY 'RECONCIL: ERROR OPENING YOURFILE, FILE STATUS '
+                       '= ' YF-FILE-STATUS
+               MOVE 16 TO RETURN-CODE
+               GOBACK
+           END-IF.
+
+           OPEN OUTPUT REPORT-FILE.
+           PERFORM 2000-READ-MYFILE.
+           PERFORM 2100-READ-YOURFILE.
+
+      ******************************************************************
+      * STANDARD MATCH-MERGE COMPARE, DRIVEN BY COMPARE-KEYS INSTEAD
+      * OF THE RAW FILE KEYS SO THAT AN EXHAUSTED FILE COMPARES HIGH
+      * AND DRAINS THE OTHER FILE OUT NORMALLY.
+      ******************************************************************
+       1000-MATCH-RECORDS.
+           IF MF-COMPARE-KEY EQUAL YF-COMPARE-KEY
+               PERFORM 3000-COMPARE-FIELDS
+               PERFORM 2000-READ-MYFILE
+               PERFORM 2100-READ-YOURFILE
+           ELSE
+               IF MF-COMPARE-KEY < YF-COMPARE-KEY
+                   PERFORM 4000-REPORT-MISSING-YOURFILE
+                   PERFORM 2000-READ-MYFILE
+               ELSE
+                   PERFORM 5000-REPORT-MISSING-MYFILE
+                   PERFORM 2100-READ-YOURFILE
+               END-IF
+           END-IF.
+
+       2000-READ-MYFILE.
+           READ MYFILE NEXT RECORD
+               AT END
+                   SET NO-MORE-MYFILE TO TRUE
+                   MOVE HIGH-VALUES TO MF-RECORD
+           END-READ.
+           IF MF-FILE-STATUS NOT EQUAL '00'
+              AND MF-FILE-STATUS NOT EQUAL '10'
+               DISPLAY 'RECONCIL: ERROR READING MYFILE, FILE STATUS = '
+                       MF-FILE-STATUS
+               MOVE 16 TO RETURN-CODE
+               GOBACK
+           END-IF.
+           MOVE MF-KEY TO MF-COMPARE-KEY.
+
+       2100-READ-YOURFILE.
+           READ YOURFILE NEXT RECORD
+               AT END
+                   SET NO-MORE-YOURFILE TO TRUE
+                   MOVE HIGH-VALUES TO YF-RECORD
+           END-READ.
+           IF YF-FILE-STATUS NOT EQUAL '00'
+              AND YF-FILE-STATUS NOT EQUAL '10'
+               DISPLAY 'RECONCIL: ERROR READING YOURFILE, FILE STATUS '
+                       '= ' YF-FILE-STATUS
+               MOVE 16 TO RETURN-CODE
+               GOBACK
+           END-IF.
+           MOVE YF-KEY TO YF-COMPARE-KEY.
+
+       3000-COMPARE-FIELDS.
+           ADD 1 TO KEYS-MATCHED.
+           IF MF-FIELD-2 NOT EQUAL YF-FIELD-2
+              OR MF-FIELD-3 NOT EQUAL YF-FIELD-3
+              OR MF-FIELD-4 NOT EQUAL YF-FIELD-4
+               ADD 1 TO MISMATCH-COUNT
+               MOVE MF-KEY TO DTL-KEY
+               MOVE 'FIELD MISMATCH BETWEEN MYFILE AND YOURFILE'
+                   TO DTL-MESSAGE
+               WRITE REPORT-LINE FROM DETAIL-LINE
+           END-IF.
+
+       4000-REPORT-MISSING-YOURFILE.
+           ADD 1 TO MISSING-FROM-YOURFILE.
+           MOVE MF-KEY TO DTL-KEY.
+           MOVE 'ON MYFILE BUT MISSING FROM YOURFILE' TO DTL-MESSAGE.
+           WRITE REPORT-LINE FROM DETAIL-LINE.
+
+       5000-REPORT-MISSING-MYFILE.
+           ADD 1 TO MISSING-FROM-MYFILE.
+           MOVE YF-KEY TO DTL-KEY.
+           MOVE 'ON YOURFILE BUT MISSING FROM MYFILE' TO DTL-MESSAGE.
+           WRITE REPORT-LINE FROM DETAIL-LINE.
+
+       8000-PRINT-TOTALS.
+           MOVE KEYS-MATCHED TO TOT-KEYS-MATCHED.
+           MOVE MISMATCH-COUNT TO TOT-MISMATCHES.
+           WRITE REPORT-LINE FROM TOTAL-LINE-1.
+           MOVE MISSING-FROM-YOURFILE TO TOT-MISSING-YF.
+           MOVE MISSING-FROM-MYFILE TO TOT-MISSING-MF.
+           WRITE REPORT-LINE FROM TOTAL-LINE-2.
+
+       9000-TERMINATE.
+           CLOSE MYFILE.
+           CLOSE YOURFILE.
+           CLOSE REPORT-FILE.
+
+       9999-END.
+           .
