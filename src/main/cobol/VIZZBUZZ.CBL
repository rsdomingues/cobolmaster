@@ -9,18 +9,52 @@
        PROGRAM-ID. VIZZBUZZ.
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT REPORT-FILE ASSIGN TO RPTOUT
+               ORGANIZATION LINE SEQUENTIAL.
+           SELECT CHECKPOINT-FILE ASSIGN TO CHKPTDD
+               ORGANIZATION LINE SEQUENTIAL
+               FILE STATUS IS CHECKPOINT-FILE-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  REPORT-FILE.
+       01  REPORT-RECORD              PIC X(60).
+
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-RECORD.
+           05  CKPT-ENDING-NUMBER     PIC 9(4).
+           05  CKPT-LAST-NUMBER       PIC 9(4).
+
        WORKING-STORAGE SECTION.
        01  ARGS PIC X(120).
        01  ARGUMENTS.
            05  STARTING-NUMBER    PIC 9(4).
            05  ENDING-NUMBER      PIC 9(4).
 
-       01  BINARY.    
+       01  ARG-TOKENS.
+           05  ARG-START-TEXT     PIC X(4).
+           05  ARG-END-TEXT       PIC X(4).
+
+       01  SWITCHES.
+           05  ARGS-VALID-SW      PIC X VALUE 'Y'.
+               88  ARGS-ARE-VALID     VALUE 'Y'.
+               88  ARGS-ARE-INVALID   VALUE 'N'.
+           05  RESUME-SW          PIC X VALUE 'N'.
+               88  RESUMING-RUN       VALUE 'Y'.
+           05  ALL-DONE-SW        PIC X VALUE 'N'.
+               88  ALL-NUMBERS-DONE   VALUE 'Y', FALSE 'N'.
+
+       01  CHECKPOINT-FILE-STATUS PIC X(2) VALUE '00'.
+       01  CHECKPOINT-EVERY       PIC 9(4) VALUE 0100.
+       01  SINCE-CHECKPOINT       PIC 9(4) VALUE 0.
+
+       01  BINARY.
            05  THE-REMAINDER      PIC S9(4).
            05  THE-QUOTIENT       PIC S9(4).
            05  THE-DIVISOR        PIC S9(4).
            05  OFFSET             PIC S9(4).
+           05  RULE-IX            PIC 9(2).
 
        01  FILLER.
            05  CURRENT-NUMBER     PIC 9(4).
@@ -30,6 +64,8 @@
            05  FILLER             PIC X VALUE 'N'.
                88  TEST-88 VALUE 'Y', FALSE 'N'.
 
+           COPY VBRULES.
+
        01  RETURN-VALUE.
            05  RETURN-LINE OCCURS 1 TO 10000 
                                   DEPENDING ON ENDING-NUMBER 
@@ -39,41 +75,130 @@
 
        0000-MAIN.
 
-           PERFORM 0500-INITIALIZE.
-           PERFORM
-               VARYING CURRENT-NUMBER 
-               FROM STARTING-NUMBER BY 1
-               UNTIL CURRENT-NUMBER GREATER THAN ENDING-NUMBER
+           PERFORM 0500-INITIALIZE THRU 0500-EXIT.
+           IF ARGS-ARE-INVALID
+               GOBACK.
+
+           IF RESUMING-RUN
+               OPEN EXTEND REPORT-FILE
+           ELSE
+               OPEN OUTPUT REPORT-FILE.
 
-               PERFORM 1000-PROCESS-NUMBER
-               DISPLAY 'Result for ' CURRENT-NUMBER
-                       ' is ' CURRENT-RESULT
-           END-PERFORM.            
+           IF NOT ALL-NUMBERS-DONE
+               PERFORM
+                   VARYING CURRENT-NUMBER
+                   FROM STARTING-NUMBER BY 1
+                   UNTIL CURRENT-NUMBER GREATER THAN ENDING-NUMBER
+
+                   PERFORM 1000-PROCESS-NUMBER
+                   MOVE CURRENT-RESULT TO RETURN-LINE(CURRENT-NUMBER)
+                   WRITE REPORT-RECORD FROM RETURN-LINE(CURRENT-NUMBER)
+                   DISPLAY 'Result for ' CURRENT-NUMBER
+                           ' is ' CURRENT-RESULT
+                   ADD 1 TO SINCE-CHECKPOINT
+                   IF SINCE-CHECKPOINT >= CHECKPOINT-EVERY
+                       PERFORM 1600-WRITE-CHECKPOINT
+                       MOVE 0 TO SINCE-CHECKPOINT
+                   END-IF
+               END-PERFORM
+           END-IF.
+           CLOSE REPORT-FILE.
+           PERFORM 1700-CLEAR-CHECKPOINT.
            GOBACK.
 
        0500-INITIALIZE.
            ACCEPT ARGS FROM COMMAND-LINE.
 
            UNSTRING ARGS DELIMITED BY SPACE
-               INTO STARTING-NUMBER, ENDING-NUMBER.
+               INTO ARG-START-TEXT, ARG-END-TEXT.
+
+           SET ARGS-ARE-VALID TO TRUE.
+           IF ARG-START-TEXT NOT NUMERIC
+              OR ARG-END-TEXT NOT NUMERIC
+               SET ARGS-ARE-INVALID TO TRUE
+               DISPLAY 'VIZZBUZZ: FROM AND TO MUST BOTH BE SUPPLIED '
+                       'AS 4-DIGIT NUMERIC VALUES, E.G. "0001 0100"'
+               MOVE 16 TO RETURN-CODE
+               GO TO 0500-EXIT.
+
+           MOVE ARG-START-TEXT TO STARTING-NUMBER.
+           MOVE ARG-END-TEXT TO ENDING-NUMBER.
+
+           IF STARTING-NUMBER EQUAL ZERO
+               SET ARGS-ARE-INVALID TO TRUE
+               DISPLAY 'VIZZBUZZ: FROM MUST BE GREATER THAN ZERO, '
+                       'RETURN-LINE IS 1-INDEXED'
+               MOVE 24 TO RETURN-CODE
+               GO TO 0500-EXIT.
+
+           IF STARTING-NUMBER > ENDING-NUMBER
+               SET ARGS-ARE-INVALID TO TRUE
+               DISPLAY 'VIZZBUZZ: FROM (' STARTING-NUMBER
+                       ') MAY NOT BE GREATER THAN TO ('
+                       ENDING-NUMBER ')'
+               MOVE 20 TO RETURN-CODE
+               GO TO 0500-EXIT.
+
+           PERFORM 1500-CHECK-FOR-RESTART.
+
+       0500-EXIT.
+           EXIT.
+
+      ******************************************************************
+      * CHKPTDD IS CATALOGED DISP=MOD, SO EVERY CHECKPOINT WRITE
+      * APPENDS A RECORD RATHER THAN REPLACING THE PRIOR ONE. READ
+      * ALL THE WAY THROUGH TO PICK UP THE LAST RECORD IN THE FILE -
+      * THE ONE CURRENT AS OF THE LAST CHECKPOINT OR CLEAR - RATHER
+      * THAN THE FIRST, STALEST ONE.
+      ******************************************************************
+       1500-CHECK-FOR-RESTART.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF CHECKPOINT-FILE-STATUS EQUAL '00'
+               PERFORM UNTIL CHECKPOINT-FILE-STATUS NOT EQUAL '00'
+                   READ CHECKPOINT-FILE
+               END-PERFORM
+               CLOSE CHECKPOINT-FILE
+               IF CKPT-ENDING-NUMBER EQUAL ENDING-NUMBER
+                  AND CKPT-LAST-NUMBER >= STARTING-NUMBER
+                  AND CKPT-LAST-NUMBER <= ENDING-NUMBER
+                   SET RESUMING-RUN TO TRUE
+                   IF CKPT-LAST-NUMBER EQUAL ENDING-NUMBER
+                       SET ALL-NUMBERS-DONE TO TRUE
+                   ELSE
+                       COMPUTE STARTING-NUMBER = CKPT-LAST-NUMBER + 1
+                   END-IF
+                   DISPLAY 'VIZZBUZZ: RESUMING AFTER CHECKPOINT AT '
+                           CKPT-LAST-NUMBER
+               END-IF
+           END-IF.
+
+       1600-WRITE-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           MOVE ENDING-NUMBER TO CKPT-ENDING-NUMBER.
+           MOVE CURRENT-NUMBER TO CKPT-LAST-NUMBER.
+           WRITE CHECKPOINT-RECORD.
+           CLOSE CHECKPOINT-FILE.
+
+       1700-CLEAR-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           MOVE ZERO TO CKPT-ENDING-NUMBER.
+           MOVE ZERO TO CKPT-LAST-NUMBER.
+           WRITE CHECKPOINT-RECORD.
+           CLOSE CHECKPOINT-FILE.
 
        1000-PROCESS-NUMBER.
            MOVE SPACES TO CURRENT-RESULT FIZZ-OUT BUZZ-OUT.
-           MOVE 15 TO THE-DIVISOR.
-           PERFORM 2000-DIVIDE.
-           IF THE-REMAINDER EQUAL ZERO
-               MOVE "FIZZBUZZ" TO CURRENT-RESULT.
+           PERFORM VARYING RULE-IX FROM 1 BY 1
+                   UNTIL RULE-IX > RULE-COUNT
+               IF CURRENT-RESULT EQUAL SPACES
+                   MOVE RULE-DIVISOR(RULE-IX) TO THE-DIVISOR
+                   PERFORM 2000-DIVIDE
+                   IF THE-REMAINDER EQUAL ZERO
+                       MOVE RULE-LABEL(RULE-IX) TO CURRENT-RESULT
+                   END-IF
+               END-IF
+           END-PERFORM.
            IF CURRENT-RESULT EQUAL SPACES
-               MOVE 3 TO THE-DIVISOR
-               PERFORM 2000-DIVIDE
-               IF THE-REMAINDER EQUAL 0
-                   MOVE "FIZZ" TO CURRENT-RESULT.
-           IF CURRENT-RESULT EQUAL SPACES        
-               MOVE 5 TO THE-DIVISOR
-               PERFORM 2000-DIVIDE
-               IF THE-REMAINDER EQUAL 0
-                   MOVE "BUZZ" TO CURRENT-RESULT.
-           IF CURRENT-RESULT EQUAL SPACES 
                MOVE CURRENT-NUMBER TO CURRENT-RESULT.
 
        2000-DIVIDE.
