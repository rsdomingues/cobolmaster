@@ -0,0 +1,51 @@
+//VIZZBUZZ JOB (ACCTNO),'NIGHTLY FIZZBUZZ RUN',CLASS=A,MSGCLASS=X,
+//             REGION=0M,NOTIFY=&SYSUID
+//*
+//*********************************************************************
+//* NIGHTLY FIZZBUZZ EXTRACT.
+//*
+//* RUNS VIZZBUZZ OVER THE CASE-NUMBER RANGE SUPPLIED IN PARM AND
+//* CATALOGS THE RESULT IN THE RPTOUT DATASET FOR DOWNSTREAM
+//* DISTRIBUTION, REPLACING THE OLD HAND-LAUNCHED/SCRAPE-SYSOUT
+//* PROCEDURE.
+//*
+//* PROD.VIZZBUZZ.DISTRIB IS A GDG BASE - STEP020 ROLLS A NEW
+//* GENERATION (+1) EACH NIGHT INSTEAD OF CATALOGING A FIXED NAME, SO
+//* THE SECOND AND EVERY SUBSEQUENT RUN DOESN'T FAIL ALLOCATION
+//* AGAINST A NAME THE PRIOR NIGHT ALREADY CATALOGED.
+//*
+//* PARM IS TWO 4-DIGIT NUMBERS, FROM AND TO, SEPARATED BY A BLANK.
+//* A BAD PARM (NON-NUMERIC, OR FROM GREATER THAN TO) MAKES VIZZBUZZ
+//* SET RETURN-CODE 16 OR 20 AND END WITHOUT WRITING A REPORT - STEP020
+//* BELOW IS CONDITIONED ON STEP010'S CONDITION CODE SO A BAD RUN NEVER
+//* DISTRIBUTES A PARTIAL OR EMPTY REPORT.
+//*
+//* CHKPTDD IS CATALOGED DISP=MOD, NOT NEW, SO IT SURVIVES FROM ONE
+//* RUN TO THE NEXT. IF THIS STEP ABENDS PARTWAY THROUGH A WIDE RANGE,
+//* RESTART THE JOB AT STEP010 - VIZZBUZZ FINDS THE LAST CHECKPOINT IN
+//* CHKPTDD AND RESUMES INSTEAD OF REPROCESSING THE WHOLE RANGE.
+//*********************************************************************
+//STEP010  EXEC PGM=VIZZBUZZ,PARM='0001 9999'
+//STEPLIB  DD DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//RPTOUT   DD DSN=PROD.VIZZBUZZ.REPORT,
+//             DISP=(MOD,CATLG,DELETE),
+//             SPACE=(CYL,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=60,BLKSIZE=0)
+//CHKPTDD  DD DSN=PROD.VIZZBUZZ.CHECKPT,
+//             DISP=(MOD,CATLG,DELETE),
+//             SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=8,BLKSIZE=0)
+//SYSOUT   DD SYSOUT=*
+//*
+//*********************************************************************
+//* DISTRIBUTE THE REPORT - SKIPPED IF STEP010 DID NOT COMPLETE CLEAN.
+//*********************************************************************
+//STEP020  EXEC PGM=IEBGENER,COND=(0,NE,STEP010)
+//SYSPRINT DD SYSOUT=*
+//SYSIN    DD DUMMY
+//SYSUT1   DD DSN=PROD.VIZZBUZZ.REPORT,DISP=SHR
+//SYSUT2   DD DSN=PROD.VIZZBUZZ.DISTRIB(+1),
+//             DISP=(NEW,CATLG,DELETE),
+//             SPACE=(CYL,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=60,BLKSIZE=0)
+//
